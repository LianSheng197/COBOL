@@ -0,0 +1,207 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EODEXTR.
+000300 AUTHOR. LS.
+000400 INSTALLATION. FRONT-DESK-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    EODEXTR PULLS THE DAY'S TOTALS - MEMBERS SCREENED (FROM THE *
+000900*    BMI HISTORY FILE), INTAKES PROCESSED (FROM THE LOVEYOU      *
+001000*    AUDIT TRAIL) AND FEE TRANSACTIONS POSTED (FROM THE          *
+001100*    OPERATIONS CHECKPOINT) - INTO A FLAT CSV FILE FOR THE       *
+001200*    SHOP'S EXTERNAL ACCOUNTING SPREADSHEET, IN PLACE OF HAND    *
+001300*    RE-KEYING TOTALS EVERY EVENING.                             *
+001400*------------------------------------------------------------------
+001500*    MODIFICATION HISTORY                                        *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    2026-08-08  LS   ORIGINAL PROGRAM.                          *
+001750*    2026-08-08  LS   GUARD EACH OPEN WITH A FILE STATUS CHECK SO  *
+001760*                     A SOURCE FILE THAT HASN'T BEEN CREATED YET   *
+001770*                     (E.G. DAY ONE, OR A QUIET DAY) DEFAULTS ITS  *
+001780*                     COUNT TO ZERO INSTEAD OF ABENDING THE RUN.   *
+001790*    2026-08-08  LS   ONLY TRUST THE CHECKPOINT'S LAST-XACT-NUMBER *
+001791*                     AS TODAY'S FEE-TRANSACTION COUNT WHEN THE    *
+001792*                     CHECKPOINT IS DATE-STAMPED FOR TODAY.        *
+001793*    2026-08-08  LS   RE-INITIALIZE EOD-DATA-LINE (INCLUDING ITS   *
+001794*                     COMMA FILLERS) BEFORE BUILDING IT - IT SHARES*
+001795*                     STORAGE WITH EOD-HEADER-LINE UNDER THE SAME  *
+001796*                     FD, SO THE HEADER WRITE WAS LEAVING STRAY    *
+001797*                     CHARACTERS IN PLACE OF THE COMMAS.           *
+001798*    2026-08-08  LS   READ CKPT-POSTED-COUNT INSTEAD OF             *
+001799*                     CKPT-LAST-XACT-NUMBER FOR THE FEE-XACTS       *
+001801*                     COUNT - THE LAST-XACT-NUMBER INCLUDES ANY      *
+001802*                     SIZE-ERROR-REJECTED TRANSACTIONS, WHICH        *
+001803*                     OVERSTATED WHAT ACTUALLY POSTED.               *
+001804******************************************************************
+001900
+002000 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT HISTORY-FILE ASSIGN TO "BMIHIST"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002810         FILE STATUS IS WS-HIST-STATUS.
+002900     SELECT AUDIT-FILE ASSIGN TO "LOVEAUD"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003010         FILE STATUS IS WS-AUD-STATUS.
+003100     SELECT CHECKPOINT-FILE ASSIGN TO "XACTCKP"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003210         FILE STATUS IS WS-CKPT-STATUS.
+003300     SELECT EXTRACT-FILE ASSIGN TO "EODCSV"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  HISTORY-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY BMIHIST.
+004100
+004200 FD  AUDIT-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY LOVEAUD.
+004500
+004600 FD  CHECKPOINT-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY CKPTREC.
+004900
+005000 FD  EXTRACT-FILE
+005100     LABEL RECORDS ARE STANDARD.
+005200     COPY EODCSV.
+005300
+005400 WORKING-STORAGE SECTION.
+005500 01  WS-CURRENT-DATE             PIC 9(08).
+005600
+005700 01  WS-EXTRACT-TOTALS.
+005800     05  WS-MEMBERS-SCREENED     PIC 9(04) VALUE ZERO.
+005900     05  WS-INTAKES-PROCESSED    PIC 9(04) VALUE ZERO.
+006000     05  WS-FEE-XACTS-POSTED     PIC 9(06) VALUE ZERO.
+006050
+006060 77  WS-HIST-STATUS              PIC X(02).
+006070 77  WS-AUD-STATUS               PIC X(02).
+006080 77  WS-CKPT-STATUS              PIC X(02).
+006100
+006200 77  WS-EOF-SW                   PIC X(01).
+006300     88  AT-EOF                      VALUE "Y".
+006400     88  NOT-AT-EOF                  VALUE "N".
+006500
+006600 PROCEDURE DIVISION.
+006700******************************************************************
+006800*    0000-MAINLINE                                                *
+006900******************************************************************
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007200     PERFORM 2000-COUNT-MEMBERS-SCREENED THRU 2000-EXIT.
+007300     PERFORM 3000-COUNT-INTAKES-PROCESSED THRU 3000-EXIT.
+007400     PERFORM 4000-COUNT-FEE-TRANSACTIONS THRU 4000-EXIT.
+007500     PERFORM 5000-WRITE-EXTRACT THRU 5000-EXIT.
+007600     STOP RUN.
+007700
+007800 1000-INITIALIZE.
+007900     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+008000     OPEN OUTPUT EXTRACT-FILE.
+008100 1000-EXIT.
+008200     EXIT.
+008300
+008400******************************************************************
+008500*    2000-COUNT-MEMBERS-SCREENED - ONE BMI-HISTORY-FILE RECORD   *
+008600*    PER SCREENING, COUNTED WHEN IT DATES FROM TODAY.            *
+008700******************************************************************
+008800 2000-COUNT-MEMBERS-SCREENED.
+008900     OPEN INPUT HISTORY-FILE.
+008910     IF WS-HIST-STATUS = "00"
+008920         MOVE "N" TO WS-EOF-SW
+008930         PERFORM 2100-READ-HISTORY THRU 2100-EXIT
+008940         PERFORM 2200-TALLY-HISTORY THRU 2200-EXIT
+008950             UNTIL AT-EOF
+008960         CLOSE HISTORY-FILE
+008970     END-IF.
+009500 2000-EXIT.
+009600     EXIT.
+009700
+009800 2100-READ-HISTORY.
+009900     READ HISTORY-FILE
+010000         AT END
+010100             MOVE "Y" TO WS-EOF-SW
+010200     END-READ.
+010300 2100-EXIT.
+010400     EXIT.
+010500
+010600 2200-TALLY-HISTORY.
+010700     IF HIST-DATE = WS-CURRENT-DATE
+010800         ADD 1 TO WS-MEMBERS-SCREENED
+010900     END-IF.
+011000     PERFORM 2100-READ-HISTORY THRU 2100-EXIT.
+011100 2200-EXIT.
+011200     EXIT.
+011300
+011400******************************************************************
+011500*    3000-COUNT-INTAKES-PROCESSED - ONE AUDIT-TRAIL-FILE RECORD  *
+011600*    PER INTAKE ATTEMPT, ACCEPTED OR REJECTED, FOR TODAY.        *
+011700******************************************************************
+011800 3000-COUNT-INTAKES-PROCESSED.
+011900     OPEN INPUT AUDIT-FILE.
+011910     IF WS-AUD-STATUS = "00"
+011920         MOVE "N" TO WS-EOF-SW
+011930         PERFORM 3100-READ-AUDIT THRU 3100-EXIT
+011940         PERFORM 3200-TALLY-AUDIT THRU 3200-EXIT
+011950             UNTIL AT-EOF
+011960         CLOSE AUDIT-FILE
+011970     END-IF.
+012500 3000-EXIT.
+012600     EXIT.
+012700
+012800 3100-READ-AUDIT.
+012900     READ AUDIT-FILE
+013000         AT END
+013100             MOVE "Y" TO WS-EOF-SW
+013200     END-READ.
+013300 3100-EXIT.
+013400     EXIT.
+013500
+013600 3200-TALLY-AUDIT.
+013700     IF AUD-DATE = WS-CURRENT-DATE
+013800         ADD 1 TO WS-INTAKES-PROCESSED
+013900     END-IF.
+014000     PERFORM 3100-READ-AUDIT THRU 3100-EXIT.
+014100 3200-EXIT.
+014200     EXIT.
+014300
+014400******************************************************************
+014500*    4000-COUNT-FEE-TRANSACTIONS - THE OPERATIONS CHECKPOINT      *
+014600*    CARRIES CKPT-POSTED-COUNT, THE NUMBER OF TRANSACTIONS        *
+014700*    ACTUALLY ACCEPTED FOR THE DAY IT'S DATE-STAMPED FOR (SIZE-   *
+014710*    ERROR REJECTIONS DON'T COUNT) - TRUSTED ONLY IF THAT STAMP   *
+014720*    MATCHES TODAY - A CHECKPOINT LEFT OVER FROM AN EARLIER DAY   *
+014730*    MEANS NOTHING HAS POSTED YET.                                *
+014800******************************************************************
+014900 4000-COUNT-FEE-TRANSACTIONS.
+015000     OPEN INPUT CHECKPOINT-FILE.
+015010     IF WS-CKPT-STATUS = "00"
+015100         MOVE "N" TO WS-EOF-SW
+015200         READ CHECKPOINT-FILE
+015300             AT END
+015400                 MOVE "Y" TO WS-EOF-SW
+015500         END-READ
+015600         IF NOT AT-EOF AND CKPT-CHECKPOINT-DATE = WS-CURRENT-DATE
+015700             MOVE CKPT-POSTED-COUNT TO WS-FEE-XACTS-POSTED
+015800         END-IF
+015900         CLOSE CHECKPOINT-FILE
+015910     END-IF.
+016000 4000-EXIT.
+016100     EXIT.
+016200
+016300******************************************************************
+016400*    5000-WRITE-EXTRACT - HEADER ROW PLUS ONE DATA ROW FOR TODAY. *
+016500******************************************************************
+016600 5000-WRITE-EXTRACT.
+016700     MOVE "DATE,MEMBERS_SCREENED,INTAKES_PROCESSED,FEE_XACTS"
+016800         TO EOD-HEADER-LINE.
+016900     WRITE EOD-HEADER-LINE.
+016910     INITIALIZE EOD-DATA-LINE WITH FILLER ALL TO VALUE.
+017000     MOVE WS-CURRENT-DATE        TO EOD-DATE.
+017100     MOVE WS-MEMBERS-SCREENED    TO EOD-MEMBERS-SCREENED.
+017200     MOVE WS-INTAKES-PROCESSED   TO EOD-INTAKES-PROCESSED.
+017300     MOVE WS-FEE-XACTS-POSTED    TO EOD-FEE-XACTS-POSTED.
+017400     WRITE EOD-DATA-LINE.
+017500     CLOSE EXTRACT-FILE.
+017600 5000-EXIT.
+017700     EXIT.
