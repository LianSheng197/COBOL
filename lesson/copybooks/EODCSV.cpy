@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    EODCSV.CPY                                                  *
+000300*    END-OF-DAY CSV EXTRACT LINE, ONE ROW PER DAY, PICKED UP BY  *
+000400*    THE SHOP'S EXTERNAL ACCOUNTING SPREADSHEET.                *
+000500*------------------------------------------------------------------
+000600*    MODIFICATION HISTORY                                        *
+000700*    DATE       INIT  DESCRIPTION                                *
+000800*    2026-08-08  LS   ORIGINAL COPYBOOK.                         *
+000900******************************************************************
+001000 01  EOD-HEADER-LINE             PIC X(80).
+001100
+001200 01  EOD-DATA-LINE.
+001300     05  EOD-DATE                PIC 9(08).
+001400     05  FILLER                  PIC X(01) VALUE ",".
+001500     05  EOD-MEMBERS-SCREENED    PIC 9(04).
+001600     05  FILLER                  PIC X(01) VALUE ",".
+001700     05  EOD-INTAKES-PROCESSED   PIC 9(04).
+001800     05  FILLER                  PIC X(01) VALUE ",".
+001900     05  EOD-FEE-XACTS-POSTED    PIC 9(06).
