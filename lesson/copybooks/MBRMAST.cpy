@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    MBRMAST.CPY                                                 *
+000300*    MEMBER MASTER FILE RECORD, WRITTEN BY LOVEYOU AT SUCCESSFUL *
+000400*    INTAKE. MAST-MBR-ID IS THE KEY LOVEYOU CHECKS BEFORE A NEW  *
+000500*    ENROLLMENT IS ACCEPTED, TO STOP A WALK-IN BEING ENROLLED    *
+000600*    TWICE UNDER THE SAME ID.                                    *
+000700*------------------------------------------------------------------
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    2026-08-08  LS   ORIGINAL COPYBOOK.                         *
+001100******************************************************************
+001200 01  MEMBER-MASTER-RECORD.
+001300     05  MAST-MBR-ID             PIC X(20).
+001400     05  MAST-MBR-NAME           PIC A(10).
+001500     05  MAST-MBR-AGE            PIC 9(03).
+001600     05  MAST-ENROLL-DATE        PIC 9(08).
+001700     05  MAST-FEE-QUOTED         PIC 9(03)V99.
