@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    LOVEAUD.CPY                                                 *
+000300*    AUDIT-TRAIL-FILE RECORD FOR LOVEYOU. ONE RECORD PER INTAKE  *
+000400*    ATTEMPT, ACCEPTED OR REJECTED, SO COMPLIANCE REVIEWERS CAN  *
+000500*    SEE WHO WAS TURNED AWAY AND WHY, NOT JUST WHO ENROLLED.     *
+000600*------------------------------------------------------------------
+000700*    MODIFICATION HISTORY                                        *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    2026-08-08  LS   ORIGINAL COPYBOOK.                         *
+001000******************************************************************
+001100 01  AUDIT-TRAIL-RECORD.
+001200     05  AUD-DATE                PIC 9(08).
+001300     05  AUD-TIME                PIC 9(08).
+001400     05  AUD-MBR-ID              PIC X(20).
+001500     05  AUD-MBR-NAME            PIC A(10).
+001600     05  AUD-DISPOSITION         PIC X(08).
+001700         88  AUD-ACCEPTED            VALUE "ACCEPTED".
+001800         88  AUD-REJECTED            VALUE "REJECTED".
+001900     05  AUD-REASON              PIC X(40).
