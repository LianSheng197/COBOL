@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    BMIHIST.CPY                                                 *
+000300*    ONE BMI-HISTORY-FILE RECORD PER SCREENING. APPENDED BY      *
+000400*    BMICALC EACH TIME A MEMBER IS MEASURED (WALK-IN OR ROSTER)  *
+000500*    SO A MEMBER'S BMI TREND CAN BE READ BACK ACROSS VISITS.     *
+000600*------------------------------------------------------------------
+000700*    MODIFICATION HISTORY                                        *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    2026-08-08  LS   ORIGINAL COPYBOOK.                         *
+001000******************************************************************
+001100 01  BMI-HISTORY-RECORD.
+001200     05  HIST-MBR-ID             PIC X(20).
+001300     05  HIST-DATE               PIC 9(08).
+001400     05  HIST-HEIGHT-CM          PIC 999V9.
+001500     05  HIST-WEIGHT-KG          PIC 999V9.
+001600     05  HIST-BMI                PIC 99V99.
+001700     05  HIST-CATEGORY           PIC X(11).
