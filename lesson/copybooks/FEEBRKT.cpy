@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    FEEBRKT.CPY                                                 *
+000300*    AGE-BRACKET MEMBERSHIP FEE SCHEDULE QUOTED BY LOVEYOU AT    *
+000400*    INTAKE, SO THE DESK DOESN'T HAVE TO SWITCH TO A PAPER RATE  *
+000500*    SHEET. UPDATE THE VALUE CLAUSES HERE WHEN RATES CHANGE.     *
+000600*------------------------------------------------------------------
+000700*    MODIFICATION HISTORY                                        *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    2026-08-08  LS   ORIGINAL COPYBOOK.                         *
+001000******************************************************************
+001100 01  FEE-SCHEDULE.
+001200     05  FEE-CHILD-MAX-AGE       PIC 9(03) VALUE 017.
+001300     05  FEE-CHILD-AMOUNT        PIC 9(03)V99 VALUE 015.00.
+001400     05  FEE-ADULT-MAX-AGE       PIC 9(03) VALUE 064.
+001500     05  FEE-ADULT-AMOUNT        PIC 9(03)V99 VALUE 035.00.
+001600     05  FEE-SENIOR-AMOUNT       PIC 9(03)V99 VALUE 020.00.
