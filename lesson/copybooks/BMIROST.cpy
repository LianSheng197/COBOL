@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    BMIROST.CPY                                                 *
+000300*    ROSTER-FILE INPUT RECORD FOR BMICALC BATCH MODE. ONE RECORD *
+000400*    PER MEMBER TO BE SCREENED IN A SINGLE ROSTER RUN. HEIGHT    *
+000500*    AND WEIGHT ARE CARRIED IN THE UNIT THE DESK ENTERED THEM IN *
+000600*    (SEE ROST-UNIT) AND CONVERTED TO METRIC BY BMICALC.         *
+000700*------------------------------------------------------------------
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    2026-08-08  LS   ORIGINAL COPYBOOK.                         *
+001100******************************************************************
+001200 01  ROSTER-INPUT-RECORD.
+001300     05  ROST-MBR-ID             PIC X(20).
+001400     05  ROST-HEIGHT             PIC 999V9.
+001500     05  ROST-WEIGHT             PIC 999V9.
+001600     05  ROST-UNIT               PIC X(01).
+001700         88  ROST-UNIT-METRIC        VALUE "M".
+001800         88  ROST-UNIT-IMPERIAL      VALUE "I".
