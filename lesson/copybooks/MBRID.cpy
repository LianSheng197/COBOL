@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    MBRID.CPY                                                   *
+000300*    MEMBER IDENTITY FIELDS SHARED BY BMICALC AND LOVEYOU.       *
+000400*    ANY PROGRAM THAT COPIES THIS BOOK REFERS TO A MEMBER BY THE *
+000500*    SAME NAME/ID LAYOUT SO BMI HISTORY AND INTAKE RECORDS CAN   *
+000600*    BE JOINED ON MBR-ID.                                        *
+000700*------------------------------------------------------------------
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    2026-08-08  LS   ORIGINAL COPYBOOK, EXTRACTED FROM LOVEYOU.  *
+001100******************************************************************
+001200 01  MEMBER-IDENTITY.
+001300     05  MBR-NAME                PIC A(10).
+001400     05  MBR-ID                  PIC X(20).
