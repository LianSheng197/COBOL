@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*    BMIRPT.CPY                                                  *
+000300*    PRINT LINES FOR THE BMI ROSTER REPORT / INTERACTIVE RESULT  *
+000400*    SLIP. RPT-DETAIL-LINE CARRIES ONE MEMBER'S RESULT, RPT-SUM- *
+000500*    MARY-LINE CARRIES THE END-OF-BATCH CATEGORY TOTALS, AND     *
+000600*    RPT-TEXT-LINE IS A PLAIN CARRIER FOR HEADINGS. ALL THREE    *
+000700*    SHARE THE SAME RECORD AREA OF BMICALC'S REPORT-FILE.        *
+000800*------------------------------------------------------------------
+000900*    MODIFICATION HISTORY                                        *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    2026-08-08  LS   ORIGINAL COPYBOOK.                         *
+001200******************************************************************
+001300 01  RPT-DETAIL-LINE.
+001400     05  RPT-MBR-ID              PIC X(20).
+001500     05  FILLER                  PIC X(02) VALUE SPACES.
+001600     05  RPT-HEIGHT              PIC ZZ9.9.
+001700     05  FILLER                  PIC X(02) VALUE SPACES.
+001800     05  RPT-WEIGHT              PIC ZZ9.9.
+001900     05  FILLER                  PIC X(02) VALUE SPACES.
+002000     05  RPT-BMI                 PIC Z9.99.
+002100     05  FILLER                  PIC X(02) VALUE SPACES.
+002200     05  RPT-CATEGORY            PIC X(11).
+002300
+002400 01  RPT-SUMMARY-LINE.
+002500     05  RPT-SUM-LABEL           PIC X(20).
+002600     05  FILLER                  PIC X(02) VALUE SPACES.
+002700     05  RPT-SUM-COUNT           PIC ZZZ9.
+002800
+002900 01  RPT-TEXT-LINE               PIC X(80).
