@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    XACTREC.CPY                                                 *
+000300*    ONE TRANSACTION FROM THE DAILY FEE/ADJUSTMENT FILE READ BY  *
+000400*    OPERATIONS. XACT-CODE SELECTS WHICH ARITHMETIC OPERATION IS *
+000500*    APPLIED TO THE RUNNING BALANCE, XACT-OPERAND IS THE AMOUNT. *
+000600*------------------------------------------------------------------
+000700*    MODIFICATION HISTORY                                        *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    2026-08-08  LS   ORIGINAL COPYBOOK.                         *
+001000******************************************************************
+001100 01  TRANSACTION-RECORD.
+001200     05  XACT-NUMBER             PIC 9(06).
+001300     05  XACT-CODE               PIC X(01).
+001400         88  XACT-IS-ADD             VALUE "1".
+001500         88  XACT-IS-SUBTRACT        VALUE "2".
+001600         88  XACT-IS-MULTIPLY        VALUE "3".
+001700         88  XACT-IS-DIVIDE          VALUE "4".
+001800     05  XACT-OPERAND            PIC 9(04).
