@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    CKPTREC.CPY                                                 *
+000300*    CHECKPOINT RECORD FOR THE OPERATIONS BATCH JOB. HOLDS THE   *
+000400*    LAST TRANSACTION NUMBER SUCCESSFULLY POSTED AND THE RUNNING *
+000500*    BALANCE AT THAT POINT SO A RESTART CAN SKIP AHEAD INSTEAD   *
+000600*    OF REAPPLYING TRANSACTIONS ALREADY POSTED.                  *
+000700*------------------------------------------------------------------
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    2026-08-08  LS   ORIGINAL COPYBOOK.                         *
+001050*    2026-08-08  LS   ADD THE CHECKPOINT DATE SO A RESTART CAN    *
+001060*                     TELL A CARRIED-FORWARD BALANCE FROM A       *
+001070*                     LAST-XACT-NUMBER THAT BELONGS TO A DAILY    *
+001080*                     TRANSACTION FILE WHOSE NUMBERING STARTS     *
+001090*                     OVER EACH DAY.                              *
+001100*    2026-08-08  LS   ADD CKPT-POSTED-COUNT - THE LAST-XACT-      *
+001110*                     NUMBER ALONE COUNTS ANY SIZE-ERROR-REJECTED *
+001120*                     TRANSACTIONS TOO, SINCE IT ONLY TRACKS HOW  *
+001130*                     FAR THE READ GOT, NOT HOW MANY ACTUALLY     *
+001140*                     POSTED.                                     *
+001150******************************************************************
+001200 01  CHECKPOINT-RECORD.
+001300     05  CKPT-LAST-XACT-NUMBER   PIC 9(06).
+001400     05  CKPT-RUNNING-BALANCE    PIC 9(04).
+001500     05  CKPT-CHECKPOINT-DATE    PIC 9(08).
+001600     05  CKPT-POSTED-COUNT       PIC 9(06).
