@@ -1,34 +1,305 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. OPERATIONS.
-       AUTHOR. Lex.
-       DATE-WRITTEN. 2022-05-29.
-
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 AGE     PIC 9(4).
-       01 RESULT  PIC 9(4).
-
-       PROCEDURE DIVISION.
-           MOVE 1450 TO AGE.
-           DISPLAY "Age = " AGE ", Result = " RESULT.
-
-           COMPUTE AGE = AGE + 1.
-           ADD 3 TO AGE.
-
-           DISPLAY "Age = " AGE ", Result = " RESULT.
-
-           COMPUTE AGE = AGE - 10.
-           SUBTRACT 30 FROM AGE.
-
-           DISPLAY "Age = " AGE ", Result = " RESULT.
-
-           COMPUTE AGE = AGE * 10.
-           MULTIPLY 10 BY AGE GIVING RESULT.
-
-           DISPLAY "Age = " AGE ", Result = " RESULT.
-
-           COMPUTE AGE = AGE / 10.
-           DIVIDE 10 INTO AGE.
-
-           DISPLAY "Age = " AGE ", Result = " RESULT.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. OPERATIONS.
+000300 AUTHOR. Lex.
+000400 INSTALLATION. FRONT-DESK-SYSTEMS.
+000500 DATE-WRITTEN. 2022-05-29.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    2026-08-08  LS   EVERY ARITHMETIC SECTION NOW POPULATES      *
+001100*                     RESULT VIA GIVING SO THE DISPLAYED TRACE    *
+001200*                     ACTUALLY REFLECTS WHAT RAN.                *
+001300*    2026-08-08  LS   REBUILT AS A TRANSACTION-DRIVEN BATCH JOB   *
+001400*                     AGAINST A DAILY FEE/ADJUSTMENT FILE, IN     *
+001500*                     PLACE OF THE FIXED ADD/SUBTRACT/MULTIPLY/   *
+001600*                     DIVIDE DEMO SEQUENCE.                       *
+001700*    2026-08-08  LS   ADDED ON SIZE ERROR TO EVERY COMPUTE/ADD/   *
+001800*                     SUBTRACT/MULTIPLY/DIVIDE SO AN OVERSIZED    *
+001900*                     RESULT SKIPS THE TRANSACTION INSTEAD OF     *
+002000*                     CORRUPTING THE RUNNING BALANCE.             *
+002100*    2026-08-08  LS   CHECKPOINT THE LAST-POSTED TRANSACTION      *
+002200*                     NUMBER SO A RESTART SKIPS TRANSACTIONS      *
+002300*                     ALREADY POSTED INSTEAD OF REPROCESSING.     *
+002350*    2026-08-08  LS   END WITH GOBACK SO FRONTDESK CAN CALL THIS   *
+002360*                     AS A SUBPROGRAM FOR ONE VISIT.              *
+002370*    2026-08-08  LS   DATE-SCOPE THE CHECKPOINT SO A CARRIED-      *
+002380*                     FORWARD BALANCE FROM A PRIOR DAY DOES NOT    *
+002390*                     MAKE THE RESTART SKIP TRANSACTIONS ON A NEW  *
+002395*                     DAY'S TRANSACTION FILE, WHICH RENUMBERS      *
+002396*                     FROM 1. ALSO RESET THE RUN-LEVEL COUNTERS    *
+002397*                     SO REPEATED CALLS FROM FRONTDESK DURING THE  *
+002398*                     SAME JOB DO NOT ACCUMULATE ACROSS VISITS.    *
+002399*    2026-08-08  LS   GUARD OPEN INPUT ON THE TRANSACTION FILE WITH*
+002401*                     A FILE STATUS CHECK SO A DAY WITH NO XACTIN   *
+002402*                     STAGED COMPLETES WITH ZERO TRANSACTIONS       *
+002403*                     POSTED INSTEAD OF ABENDING. REMOVE SOURCE-    *
+002404*                     COMPUTER/OBJECT-COMPUTER - THEY NAMED THIS    *
+002405*                     SHOP'S BUILD HOST.                           *
+002406*    2026-08-08  LS   A SIZE-ERROR REJECTION LEFT RESULT HOLDING   *
+002407*                     WHATEVER THE PRIOR TRANSACTION SET IT TO,    *
+002408*                     SINCE THE FAILED ARITHMETIC VERB NEVER       *
+002409*                     TOUCHES ITS GIVING TARGET - THE TRACE        *
+002410*                     DISPLAY THEN SHOWED A STALE RESULT FOR THE   *
+002411*                     REJECTED STEP. 2150-REJECT-TRANSACTION NOW   *
+002412*                     RESETS RESULT TO AGE (I.E. UNCHANGED) BEFORE *
+002413*                     THE TRACE LINE PRINTS.                       *
+002414*    2026-08-08  LS   ADD WS-POSTED-COUNT/CKPT-POSTED-COUNT -      *
+002415*                     CKPT-LAST-XACT-NUMBER ONLY MARKS HOW FAR THE *
+002416*                     READ GOT, SO A DAY WITH REJECTIONS OVERSTATED*
+002417*                     "FEE TRANSACTIONS POSTED" TO EODEXTR. THE    *
+002418*                     NEW COUNTER ONLY INCREMENTS WHEN A           *
+002419*                     TRANSACTION IS ACTUALLY ACCEPTED, AND IS     *
+002420*                     CHECKPOINTED/RESTORED THE SAME DATE-SCOPED   *
+002421*                     WAY AS THE LAST-POSTED NUMBER.               *
+002422******************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT TRANSACTION-FILE ASSIGN TO "XACTIN"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003410         FILE STATUS IS WS-XACT-STATUS.
+003500     SELECT CHECKPOINT-FILE ASSIGN TO "XACTCKP"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-CKPT-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  TRANSACTION-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY XACTREC.
+004400
+004500 FD  CHECKPOINT-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY CKPTREC.
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  AGE                         PIC 9(04).
+005100 01  RESULT                      PIC 9(04).
+005200
+005250 77  WS-CURRENT-DATE             PIC 9(08).
+005260 77  WS-XACT-STATUS              PIC X(02).
+005300 77  WS-CKPT-STATUS              PIC X(02).
+005400 77  WS-LAST-CHECKPOINT          PIC 9(06) VALUE ZERO.
+005500 77  WS-CKPT-INTERVAL            PIC 9(02) VALUE 10.
+005600 77  WS-XACT-SINCE-CKPT          PIC 9(02) VALUE ZERO.
+005700 77  WS-REJECT-COUNT             PIC 9(04) VALUE ZERO.
+005750 77  WS-POSTED-COUNT             PIC 9(06) VALUE ZERO.
+005800
+005900 77  WS-EOF-SW                   PIC X(01).
+006000     88  XACT-EOF                    VALUE "Y".
+006100     88  NOT-XACT-EOF                VALUE "N".
+006200
+006300 77  WS-XACT-SW                  PIC X(01).
+006400     88  XACT-ACCEPTED               VALUE "Y".
+006500     88  XACT-REJECTED               VALUE "N".
+006600
+006700 PROCEDURE DIVISION.
+006800******************************************************************
+006900*    0000-MAINLINE                                                *
+007000******************************************************************
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007300     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+007400         UNTIL XACT-EOF.
+007500     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+007600     GOBACK.
+007700
+007800******************************************************************
+007900*    1000-INITIALIZE - RESTORE ANY CHECKPOINTED BALANCE, THEN    *
+008000*    SKIP PAST TRANSACTIONS ALREADY POSTED IN A PRIOR RUN.       *
+008100******************************************************************
+008200 1000-INITIALIZE.
+008210     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+008220     MOVE ZERO TO WS-REJECT-COUNT.
+008230     MOVE ZERO TO WS-XACT-SINCE-CKPT.
+008300     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+008400     OPEN INPUT TRANSACTION-FILE.
+008410     IF WS-XACT-STATUS = "35"
+008420         DISPLAY "XACTIN not found - no transactions to post."
+008430         MOVE "Y" TO WS-EOF-SW
+008440     ELSE
+008500         MOVE "N" TO WS-EOF-SW
+008600         PERFORM 1210-READ-TRANSACTION THRU 1210-EXIT
+008700         PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+008710     END-IF.
+008800 1000-EXIT.
+008900     EXIT.
+009000
+009100 1100-READ-CHECKPOINT.
+009200     MOVE ZERO TO WS-LAST-CHECKPOINT.
+009210     MOVE ZERO TO WS-POSTED-COUNT.
+009300     MOVE ZERO TO AGE.
+009400     MOVE ZERO TO RESULT.
+009500     OPEN INPUT CHECKPOINT-FILE.
+009600     IF WS-CKPT-STATUS = "00"
+009700         READ CHECKPOINT-FILE
+009800             AT END
+009900                 CONTINUE
+010000             NOT AT END
+010010                 MOVE CKPT-RUNNING-BALANCE TO AGE
+010020                 IF CKPT-CHECKPOINT-DATE = WS-CURRENT-DATE
+010030                     MOVE CKPT-LAST-XACT-NUMBER
+010040                         TO WS-LAST-CHECKPOINT
+010045                     MOVE CKPT-POSTED-COUNT
+010046                         TO WS-POSTED-COUNT
+010050                 END-IF
+010300         END-READ
+010400         CLOSE CHECKPOINT-FILE
+010500     END-IF.
+010600 1100-EXIT.
+010700     EXIT.
+010800
+010900 1200-SKIP-TO-CHECKPOINT.
+011000     PERFORM 1220-SKIP-STALE THRU 1220-EXIT
+011100         UNTIL XACT-EOF OR XACT-NUMBER > WS-LAST-CHECKPOINT.
+011200 1200-EXIT.
+011300     EXIT.
+011400
+011500 1210-READ-TRANSACTION.
+011600     READ TRANSACTION-FILE
+011700         AT END
+011800             MOVE "Y" TO WS-EOF-SW
+011900     END-READ.
+012000 1210-EXIT.
+012100     EXIT.
+012200
+012300 1220-SKIP-STALE.
+012400     PERFORM 1210-READ-TRANSACTION THRU 1210-EXIT.
+012500 1220-EXIT.
+012600     EXIT.
+012700
+012800******************************************************************
+012900*    2000-PROCESS-TRANSACTIONS - APPLY ONE TRANSACTION TO THE    *
+013000*    RUNNING BALANCE, CHECKPOINT IF DUE, READ THE NEXT ONE.      *
+013100******************************************************************
+013200 2000-PROCESS-TRANSACTIONS.
+013300     PERFORM 2100-APPLY-TRANSACTION THRU 2100-EXIT.
+013400     DISPLAY "Xact " XACT-NUMBER ": Age = " AGE
+013450         ", Result = " RESULT.
+013500     PERFORM 2200-CHECKPOINT-IF-DUE THRU 2200-EXIT.
+013600     PERFORM 1210-READ-TRANSACTION THRU 1210-EXIT.
+013700 2000-EXIT.
+013800     EXIT.
+013900
+014000 2100-APPLY-TRANSACTION.
+014100     EVALUATE TRUE
+014200         WHEN XACT-IS-ADD
+014300             PERFORM 2110-DO-ADD THRU 2110-EXIT
+014400         WHEN XACT-IS-SUBTRACT
+014500             PERFORM 2120-DO-SUBTRACT THRU 2120-EXIT
+014600         WHEN XACT-IS-MULTIPLY
+014700             PERFORM 2130-DO-MULTIPLY THRU 2130-EXIT
+014800         WHEN XACT-IS-DIVIDE
+014900             PERFORM 2140-DO-DIVIDE THRU 2140-EXIT
+015000         WHEN OTHER
+015100             PERFORM 2150-REJECT-TRANSACTION THRU 2150-EXIT
+015200     END-EVALUATE.
+015300 2100-EXIT.
+015400     EXIT.
+015500
+015600 2110-DO-ADD.
+015700     MOVE "Y" TO WS-XACT-SW.
+015800     ADD AGE XACT-OPERAND GIVING RESULT
+015900         ON SIZE ERROR
+016000             MOVE "N" TO WS-XACT-SW
+016100     END-ADD.
+016200     IF XACT-ACCEPTED
+016300         MOVE RESULT TO AGE
+016310         ADD 1 TO WS-POSTED-COUNT
+016400     ELSE
+016500         PERFORM 2150-REJECT-TRANSACTION THRU 2150-EXIT
+016600     END-IF.
+016700 2110-EXIT.
+016800     EXIT.
+016900
+017000 2120-DO-SUBTRACT.
+017100     MOVE "Y" TO WS-XACT-SW.
+017200     SUBTRACT XACT-OPERAND FROM AGE GIVING RESULT
+017300         ON SIZE ERROR
+017400             MOVE "N" TO WS-XACT-SW
+017500     END-SUBTRACT.
+017600     IF XACT-ACCEPTED
+017700         MOVE RESULT TO AGE
+017710         ADD 1 TO WS-POSTED-COUNT
+017800     ELSE
+017900         PERFORM 2150-REJECT-TRANSACTION THRU 2150-EXIT
+018000     END-IF.
+018100 2120-EXIT.
+018200     EXIT.
+018300
+018400 2130-DO-MULTIPLY.
+018500     MOVE "Y" TO WS-XACT-SW.
+018600     MULTIPLY XACT-OPERAND BY AGE GIVING RESULT
+018700         ON SIZE ERROR
+018800             MOVE "N" TO WS-XACT-SW
+018900     END-MULTIPLY.
+019000     IF XACT-ACCEPTED
+019100         MOVE RESULT TO AGE
+019110         ADD 1 TO WS-POSTED-COUNT
+019200     ELSE
+019300         PERFORM 2150-REJECT-TRANSACTION THRU 2150-EXIT
+019400     END-IF.
+019500 2130-EXIT.
+019600     EXIT.
+019700
+019800 2140-DO-DIVIDE.
+019900     MOVE "Y" TO WS-XACT-SW.
+020000     DIVIDE AGE BY XACT-OPERAND GIVING RESULT
+020100         ON SIZE ERROR
+020200             MOVE "N" TO WS-XACT-SW
+020300     END-DIVIDE.
+020400     IF XACT-ACCEPTED
+020500         MOVE RESULT TO AGE
+020510         ADD 1 TO WS-POSTED-COUNT
+020600     ELSE
+020700         PERFORM 2150-REJECT-TRANSACTION THRU 2150-EXIT
+020800     END-IF.
+020900 2140-EXIT.
+021000     EXIT.
+021100
+021200 2150-REJECT-TRANSACTION.
+021250     MOVE AGE TO RESULT.
+021300     DISPLAY "Xact " XACT-NUMBER " rejected - size error.".
+021400     ADD 1 TO WS-REJECT-COUNT.
+021500 2150-EXIT.
+021600     EXIT.
+021700
+021800******************************************************************
+021900*    2200-CHECKPOINT-IF-DUE - EVERY WS-CKPT-INTERVAL             *
+022000*    TRANSACTIONS, SAVE THE LAST-POSTED NUMBER AND BALANCE.      *
+022100******************************************************************
+022200 2200-CHECKPOINT-IF-DUE.
+022300     ADD 1 TO WS-XACT-SINCE-CKPT.
+022400     IF WS-XACT-SINCE-CKPT >= WS-CKPT-INTERVAL
+022500         PERFORM 2210-WRITE-CHECKPOINT THRU 2210-EXIT
+022600     END-IF.
+022700 2200-EXIT.
+022800     EXIT.
+022900
+023000 2210-WRITE-CHECKPOINT.
+023100     MOVE XACT-NUMBER TO CKPT-LAST-XACT-NUMBER.
+023200     MOVE AGE TO CKPT-RUNNING-BALANCE.
+023250     MOVE WS-CURRENT-DATE TO CKPT-CHECKPOINT-DATE.
+023260     MOVE WS-POSTED-COUNT TO CKPT-POSTED-COUNT.
+023300     OPEN OUTPUT CHECKPOINT-FILE.
+023400     WRITE CHECKPOINT-RECORD.
+023500     CLOSE CHECKPOINT-FILE.
+023600     MOVE ZERO TO WS-XACT-SINCE-CKPT.
+023700 2210-EXIT.
+023800     EXIT.
+023900
+024000******************************************************************
+024100*    9999-TERMINATE - FINAL CHECKPOINT AND CLOSE DOWN.           *
+024200******************************************************************
+024300 9999-TERMINATE.
+024400     IF WS-XACT-SINCE-CKPT > ZERO
+024500         PERFORM 2210-WRITE-CHECKPOINT THRU 2210-EXIT
+024600     END-IF.
+024650     IF WS-XACT-STATUS = "00"
+024660         CLOSE TRANSACTION-FILE
+024670     END-IF.
+024800     DISPLAY "Transactions rejected: " WS-REJECT-COUNT.
+024900 9999-EXIT.
+025000     EXIT.
