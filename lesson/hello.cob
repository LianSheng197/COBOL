@@ -1,21 +1,443 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. LOVEYOU.
-       AUTHOR. YesICan.
-       DATE-WRITTEN. 2022-05-29.
-
-       ENVIRONMENT DIVISION. 
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-      *A 純字串，9 數字， S 有符號， X 字串數字混合
-       01 MYNAME  PIC A(10)     VALUE "X".
-       01 AMOUNT  PIC 9(3)V9(4) VALUE 12.183.
-       01 AGE     PIC S9(3)     VALUE 100.
-       01 MYID    PIC X(20)     VALUE "E123456789".
-
-       PROCEDURE DIVISION.
-           DISPLAY "Hello World, I Still Love You.".
-           DISPLAY MYNAME.
-           DISPLAY AMOUNT.
-           DISPLAY AGE.
-           DISPLAY MYID.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LOVEYOU.
+000300 AUTHOR. YesICan.
+000400 INSTALLATION. FRONT-DESK-SYSTEMS.
+000500 DATE-WRITTEN. 2022-05-29.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    2026-08-08  LS   MERGED IN HELLO2.COB SO A MEMBER IS ASKED   *
+001100*                     MYNAME/MYID/MYAGE/MYANSWER IN ONE PASS      *
+001200*                     INSTEAD OF TWO SEPARATE SCRIPTED PROGRAMS.  *
+001300*                     HELLO2.COB IS RETIRED.                      *
+001400*    2026-08-08  LS   EDIT-CHECK MYANSWER AGAINST YES/NO, WITH A  *
+001500*                     RE-PROMPT ON ANYTHING ELSE.                *
+001600*    2026-08-08  LS   REJECT AN MYAGE BELOW THE MEMBERSHIP        *
+001700*                     CONSENT MINIMUM AND FLAG FOR MANUAL REVIEW. *
+001800*    2026-08-08  LS   CHECK MYID AGAINST THE MEMBER MASTER AND    *
+001900*                     STOP A SECOND ENROLLMENT UNDER THE SAME ID. *
+002000*    2026-08-08  LS   PICK UP MYNAME/MYID FROM THE SHARED MBRID   *
+002100*                     COPYBOOK INSTEAD OF A LOCAL DECLARATION.    *
+002200*    2026-08-08  LS   LOG EVERY INTAKE ATTEMPT, ACCEPTED OR        *
+002300*                     REJECTED, WITH A TIMESTAMP AND REASON.      *
+002400*    2026-08-08  LS   QUOTE THE AGE-BRACKET MEMBERSHIP FEE AT     *
+002500*                     INTAKE INSTEAD OF A SEPARATE PAPER LOOKUP.  *
+002550*    2026-08-08  LS   END WITH GOBACK SO FRONTDESK CAN CALL THIS   *
+002560*                     AS A SUBPROGRAM FOR ONE VISIT.              *
+002570*    2026-08-08  LS   BOOTSTRAP THE AUDIT FILE ON FIRST-EVER USE   *
+002571*                     INSTEAD OF ABENDING WHEN OPEN EXTEND FINDS   *
+002572*                     NOTHING TO EXTEND.                           *
+002573*    2026-08-08  LS   VALIDATE MYAGE WITH THE SAME EDITED-FIELD/   *
+002574*                     RE-PROMPT PATTERN USED FOR BMICALC'S         *
+002575*                     HEIGHT/WEIGHT, SO A BLANK OR NON-NUMERIC     *
+002576*                     ENTRY CAN'T SLIP PAST THE AGE GATE.          *
+002577*    2026-08-08  LS   ACCEPT LOWER OR MIXED CASE YES/NO BY         *
+002578*                     UPPERCASING MYANSWER BEFORE THE EDIT CHECK.  *
+002579*    2026-08-08  LS   REPLACE THE GO-TO WRAP-UP BRANCH WITH        *
+002580*                     STRUCTURED IF NESTING, TO MATCH THE REST     *
+002581*                     OF THIS CHANGE SET.                         *
+002582*    2026-08-08  LS   REMOVE SOURCE-COMPUTER/OBJECT-COMPUTER -     *
+002583*                     THEY NAMED THIS SHOP'S BUILD HOST. BOOTSTRAP *
+002584*                     THE MEMBER MASTER THE SAME WAY AS THE AUDIT  *
+002585*                     FILE SO A FIRST-EVER RUN DOESN'T ABEND OPEN   *
+002586*                     I-O WITH STATUS 35. SHORTEN THE BELOW-MINIMUM*
+002587*                     REASON LITERAL TO FIT WS-REASON/AUD-REASON'S *
+002588*                     40 BYTES WITHOUT TRUNCATING. SET DISPOSITION/*
+002589*                     REASON FROM WHETHER THE ENROLLMENT WRITE     *
+002590*                     ACTUALLY SUCCEEDED, NOT UNCONDITIONALLY      *
+002591*                     "ACCEPTED". RE-PROMPT FOR YES/NO VIA THE      *
+002592*                     SAME PERFORM ... UNTIL IDIOM USED FOR AGE,    *
+002593*                     RATHER THAN THE PARAGRAPH RE-PERFORMING       *
+002594*                     ITSELF.                                       *
+002595*    2026-08-08  LS   QUOTING A FEE NEVER ACTUALLY POSTED IT - POST *
+002596*                     THE QUOTED FEE TO THE SAME DAILY TRANSACTION *
+002597*                     FILE OPERATIONS READS, AS AN ADD TRANSACTION  *
+002598*                     IN CENTS, SO A FULL VISIT'S FEE-POSTING STEP   *
+002599*                     HAS AN ACTUAL TRANSACTION TO POST.            *
+002600******************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT MEMBER-MASTER-FILE ASSIGN TO "MBRMAST"
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS RANDOM
+003800         RECORD KEY IS MAST-MBR-ID
+003810         FILE STATUS IS WS-MAST-STATUS.
+003900     SELECT AUDIT-FILE ASSIGN TO "LOVEAUD"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004010         FILE STATUS IS WS-AUD-STATUS.
+004020     SELECT TRANSACTION-FILE ASSIGN TO "XACTIN"
+004030         ORGANIZATION IS LINE SEQUENTIAL
+004040         FILE STATUS IS WS-XACT-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  MEMBER-MASTER-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY MBRMAST.
+004700
+004800 FD  AUDIT-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY LOVEAUD.
+005050
+005060 FD  TRANSACTION-FILE
+005070     LABEL RECORDS ARE STANDARD.
+005080     COPY XACTREC.
+005100
+005200 WORKING-STORAGE SECTION.
+005300     COPY MBRID.
+005400     COPY FEEBRKT.
+005500
+005600 01  MYAGE                       PIC 9(02).
+005700 01  MYANSWER                    PIC X(03).
+005800     88  ANSWER-IS-YES               VALUE "YES" "Y  ".
+005900     88  ANSWER-IS-NO                VALUE "NO " "N  ".
+006000
+006100 01  WS-FEE-QUOTED               PIC 9(03)V99.
+006200 01  WS-CURRENT-DATE             PIC 9(08).
+006300 01  WS-CURRENT-TIME             PIC 9(08).
+006400
+006410 01  WS-AGE-GROUP.
+006420     05  WS-AGE-EDIT             PIC X(02).
+006430 01  WS-AGE-NUM REDEFINES WS-AGE-GROUP
+006440                                 PIC 99.
+006450
+006500 77  WS-MIN-AGE                  PIC 9(02) VALUE 16.
+006600
+006700 77  WS-DUPLICATE-SW             PIC X(01).
+006800     88  DUPLICATE-FOUND             VALUE "Y".
+006900     88  NO-DUPLICATE                VALUE "N".
+007000
+007100 77  WS-AGE-GATE-SW              PIC X(01).
+007200     88  AGE-BELOW-MINIMUM           VALUE "Y".
+007300     88  AGE-OK                      VALUE "N".
+007350
+007360 77  WS-VALID-SW                 PIC X(01).
+007370     88  INPUT-IS-VALID              VALUE "Y".
+007380     88  INPUT-IS-INVALID            VALUE "N".
+007400
+007500 77  WS-DISPOSITION              PIC X(08).
+007600 77  WS-REASON                   PIC X(40).
+007610 77  WS-AUD-STATUS               PIC X(02).
+007620 77  WS-MAST-STATUS              PIC X(02).
+007630 77  WS-XACT-STATUS              PIC X(02).
+007640 77  WS-NEXT-XACT-NUMBER         PIC 9(06).
+007650
+007660 77  WS-XACT-EOF-SW              PIC X(01).
+007670     88  XACT-SCAN-EOF               VALUE "Y".
+007680     88  NOT-XACT-SCAN-EOF           VALUE "N".
+007700
+007800 PROCEDURE DIVISION.
+007900******************************************************************
+008000*    0000-MAINLINE                                                *
+008100******************************************************************
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008400     PERFORM 2000-GET-INTAKE THRU 2000-EXIT.
+008500     PERFORM 3000-CHECK-DUPLICATE THRU 3000-EXIT.
+008600     IF DUPLICATE-FOUND
+008700         PERFORM 3100-REJECT-DUPLICATE THRU 3100-EXIT
+008800     ELSE
+008900         PERFORM 4000-CHECK-AGE-GATE THRU 4000-EXIT
+009000         IF AGE-BELOW-MINIMUM
+009100             PERFORM 4100-REJECT-AGE THRU 4100-EXIT
+009200         ELSE
+009300             PERFORM 5000-QUOTE-FEE THRU 5000-EXIT
+009400             PERFORM 6000-WRITE-MASTER THRU 6000-EXIT
+009450             PERFORM 6500-POST-FEE-TRANSACTION THRU 6500-EXIT
+009500             PERFORM 7000-ACCEPT-CONFIRMATION THRU 7000-EXIT
+009600         END-IF
+009700     END-IF.
+009800     PERFORM 7500-WRITE-AUDIT THRU 7500-EXIT.
+010000     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+010100     GOBACK.
+010200
+010300******************************************************************
+010400*    1000-INITIALIZE                                              *
+010500******************************************************************
+010600 1000-INITIALIZE.
+010700     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+010800     ACCEPT WS-CURRENT-TIME FROM TIME.
+010810     PERFORM 1060-BOOTSTRAP-MASTER THRU 1060-EXIT.
+010900     OPEN I-O MEMBER-MASTER-FILE.
+010910     PERFORM 1050-BOOTSTRAP-AUDIT THRU 1050-EXIT.
+011000     OPEN EXTEND AUDIT-FILE.
+011100     MOVE "N" TO WS-DUPLICATE-SW.
+011200     MOVE "N" TO WS-AGE-GATE-SW.
+011300 1000-EXIT.
+011400     EXIT.
+011410
+011420******************************************************************
+011430*    1050-BOOTSTRAP-AUDIT - CREATE AN EMPTY AUDIT FILE THE FIRST  *
+011440*    TIME THIS PROGRAM EVER RUNS, SO OPEN EXTEND ABOVE HAS        *
+011450*    SOMETHING TO EXTEND INSTEAD OF ABENDING WITH STATUS 35.      *
+011460******************************************************************
+011470 1050-BOOTSTRAP-AUDIT.
+011480     OPEN INPUT AUDIT-FILE.
+011490     IF WS-AUD-STATUS = "35"
+011500         OPEN OUTPUT AUDIT-FILE
+011510         CLOSE AUDIT-FILE
+011520     ELSE
+011530         CLOSE AUDIT-FILE
+011540     END-IF.
+011550 1050-EXIT.
+011560     EXIT.
+011570
+011580******************************************************************
+011581*    1060-BOOTSTRAP-MASTER - CREATE AN EMPTY MEMBER MASTER THE     *
+011582*    FIRST TIME THIS PROGRAM EVER RUNS, SO OPEN I-O ABOVE HAS AN   *
+011583*    EXISTING INDEXED FILE TO OPEN INSTEAD OF ABENDING WITH        *
+011584*    STATUS 35.                                                    *
+011585******************************************************************
+011586 1060-BOOTSTRAP-MASTER.
+011587     OPEN INPUT MEMBER-MASTER-FILE.
+011588     IF WS-MAST-STATUS = "35"
+011589         OPEN OUTPUT MEMBER-MASTER-FILE
+011590         CLOSE MEMBER-MASTER-FILE
+011591     ELSE
+011592         CLOSE MEMBER-MASTER-FILE
+011593     END-IF.
+011594 1060-EXIT.
+011595     EXIT.
+011596
+011600******************************************************************
+011700*    2000-GET-INTAKE - ONE PASS THROUGH NAME/ID/AGE/ANSWER,       *
+011800*    REPLACING THE TWO SEPARATE SCRIPTED PROGRAMS.                *
+011900******************************************************************
+012000 2000-GET-INTAKE.
+012100     DISPLAY "Member name: " WITH NO ADVANCING.
+012200     ACCEPT MBR-NAME.
+012300     DISPLAY "Member ID: " WITH NO ADVANCING.
+012400     ACCEPT MBR-ID.
+012450     PERFORM 2050-GET-AGE THRU 2050-EXIT.
+012700     MOVE "N" TO WS-VALID-SW.
+012710     PERFORM 2100-GET-ANSWER THRU 2100-EXIT
+012720         UNTIL INPUT-IS-VALID.
+012800 2000-EXIT.
+012900     EXIT.
+012910
+012920******************************************************************
+012930*    2050-GET-AGE / 2060-PROMPT-AGE - RE-PROMPT UNTIL THE DESK    *
+012940*    ENTERS A POSITIVE NUMERIC AGE. A BLANK OR NON-NUMERIC ENTRY  *
+012950*    IS REJECTED BEFORE IT EVER REACHES THE AGE GATE.             *
+012960******************************************************************
+012970 2050-GET-AGE.
+012980     MOVE "N" TO WS-VALID-SW.
+012990     PERFORM 2060-PROMPT-AGE THRU 2060-EXIT
+012991         UNTIL INPUT-IS-VALID.
+012992 2050-EXIT.
+012993     EXIT.
+012994
+012995 2060-PROMPT-AGE.
+012996     DISPLAY "How old are you? " WITH NO ADVANCING.
+012997     ACCEPT WS-AGE-EDIT.
+012998     IF WS-AGE-EDIT IS NUMERIC AND WS-AGE-NUM > ZERO
+012999         MOVE WS-AGE-NUM TO MYAGE
+013000         MOVE "Y" TO WS-VALID-SW
+013010     ELSE
+013020         DISPLAY "Age must be a positive number - re-enter."
+013030         MOVE "N" TO WS-VALID-SW
+013040     END-IF.
+013050 2060-EXIT.
+013060     EXIT.
+013070
+013100******************************************************************
+013200*    2100-GET-ANSWER - RE-PROMPT UNTIL THE RESPONSE IS A          *
+013300*    RECOGNIZABLE YES OR NO, SINCE THIS DRIVES FOLLOW-UP ROUTING. *
+013400*    DRIVEN BY A PERFORM ... UNTIL IN 2000-GET-INTAKE, THE SAME   *
+013410*    LOOP IDIOM USED FOR AGE, RATHER THAN RE-PERFORMING ITSELF.   *
+013420******************************************************************
+013500 2100-GET-ANSWER.
+013600     DISPLAY "Do you love me? (Yes/No) " WITH NO ADVANCING.
+013700     ACCEPT MYANSWER.
+013710     INSPECT MYANSWER CONVERTING
+013720         "abcdefghijklmnopqrstuvwxyz" TO
+013730         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+013800     IF NOT ANSWER-IS-YES AND NOT ANSWER-IS-NO
+013900         DISPLAY "Please answer Yes or No."
+013910         MOVE "N" TO WS-VALID-SW
+013920     ELSE
+013930         MOVE "Y" TO WS-VALID-SW
+014100     END-IF.
+014200 2100-EXIT.
+014300     EXIT.
+014400
+014500******************************************************************
+014600*    3000-CHECK-DUPLICATE - STOP A SECOND ENROLLMENT UNDER THE   *
+014700*    SAME MEMBER ID.                                              *
+014800******************************************************************
+014900 3000-CHECK-DUPLICATE.
+015000     MOVE MBR-ID TO MAST-MBR-ID.
+015100     READ MEMBER-MASTER-FILE
+015200         INVALID KEY
+015300             MOVE "N" TO WS-DUPLICATE-SW
+015400         NOT INVALID KEY
+015500             MOVE "Y" TO WS-DUPLICATE-SW
+015600     END-READ.
+015700 3000-EXIT.
+015800     EXIT.
+015900
+016000 3100-REJECT-DUPLICATE.
+016100     DISPLAY "Member ID " MBR-ID " is already enrolled.".
+016200     MOVE "REJECTED" TO WS-DISPOSITION.
+016300     MOVE "DUPLICATE MEMBER ID" TO WS-REASON.
+016400 3100-EXIT.
+016500     EXIT.
+016600
+016700******************************************************************
+016800*    4000-CHECK-AGE-GATE - MEMBERSHIP CONSENT MINIMUM.            *
+016900******************************************************************
+017000 4000-CHECK-AGE-GATE.
+017100     IF MYAGE < WS-MIN-AGE
+017200         MOVE "Y" TO WS-AGE-GATE-SW
+017300     ELSE
+017400         MOVE "N" TO WS-AGE-GATE-SW
+017500     END-IF.
+017600 4000-EXIT.
+017700     EXIT.
+017800
+017900 4100-REJECT-AGE.
+018000     DISPLAY "Age is below the consent minimum - see manager.".
+018100     MOVE "REJECTED" TO WS-DISPOSITION.
+018200     MOVE "BELOW MINIMUM AGE - MANUAL REVIEW REQD"
+018300         TO WS-REASON.
+018400 4100-EXIT.
+018500     EXIT.
+018600
+018700******************************************************************
+018800*    5000-QUOTE-FEE - AGE-BRACKET MEMBERSHIP FEE.                 *
+018900******************************************************************
+019000 5000-QUOTE-FEE.
+019100     EVALUATE TRUE
+019200         WHEN MYAGE <= FEE-CHILD-MAX-AGE
+019300             MOVE FEE-CHILD-AMOUNT TO WS-FEE-QUOTED
+019400         WHEN MYAGE <= FEE-ADULT-MAX-AGE
+019500             MOVE FEE-ADULT-AMOUNT TO WS-FEE-QUOTED
+019600         WHEN OTHER
+019700             MOVE FEE-SENIOR-AMOUNT TO WS-FEE-QUOTED
+019800     END-EVALUATE.
+019900 5000-EXIT.
+020000     EXIT.
+020100
+020200******************************************************************
+020300*    6000-WRITE-MASTER - ENROLL THE MEMBER.                      *
+020400******************************************************************
+020500 6000-WRITE-MASTER.
+020600     MOVE MBR-ID          TO MAST-MBR-ID.
+020700     MOVE MBR-NAME        TO MAST-MBR-NAME.
+020800     MOVE MYAGE           TO MAST-MBR-AGE.
+020900     MOVE WS-CURRENT-DATE TO MAST-ENROLL-DATE.
+021000     MOVE WS-FEE-QUOTED   TO MAST-FEE-QUOTED.
+021100     WRITE MEMBER-MASTER-RECORD
+021200         INVALID KEY
+021300             DISPLAY "Unable to enroll member " MBR-ID "."
+021310             MOVE "REJECTED" TO WS-DISPOSITION
+021320             MOVE "ENROLLMENT WRITE FAILED" TO WS-REASON
+021330         NOT INVALID KEY
+021340             MOVE "ACCEPTED" TO WS-DISPOSITION
+021350             MOVE SPACES TO WS-REASON
+021400     END-WRITE.
+021700 6000-EXIT.
+021800     EXIT.
+021900
+021910******************************************************************
+021920*    6500-POST-FEE-TRANSACTION - APPEND THE QUOTED MEMBERSHIP FEE*
+021930*    TO THE SAME DAILY TRANSACTION FILE OPERATIONS POSTS, SO THE *
+021940*    FEE FROM THIS VISIT ACTUALLY REACHES THE RUNNING BALANCE    *
+021950*    INSTEAD OF JUST BEING QUOTED AND FORGOTTEN.                 *
+021960******************************************************************
+021970 6500-POST-FEE-TRANSACTION.
+021980     IF WS-DISPOSITION = "ACCEPTED"
+021990         PERFORM 6510-FIND-NEXT-XACT-NUMBER THRU 6510-EXIT
+022000         PERFORM 6520-APPEND-FEE-TRANSACTION THRU 6520-EXIT
+022010     END-IF.
+022020 6500-EXIT.
+022030     EXIT.
+022040
+022050******************************************************************
+022060*    6510-FIND-NEXT-XACT-NUMBER - SCAN THE TRANSACTION FILE FOR   *
+022070*    THE HIGHEST XACT-NUMBER ON FILE (POSTED OR NOT) SO THE FEE   *
+022080*    TRANSACTION GETS ONE PAST IT, WITH NO GAPS OR COLLISIONS     *
+022090*    AGAINST INTAKES THAT RAN EARLIER THE SAME DAY.               *
+022100******************************************************************
+022110 6510-FIND-NEXT-XACT-NUMBER.
+022120     MOVE ZERO TO WS-NEXT-XACT-NUMBER.
+022130     OPEN INPUT TRANSACTION-FILE.
+022140     IF WS-XACT-STATUS NOT = "35"
+022150         MOVE "N" TO WS-XACT-EOF-SW
+022160         PERFORM 6515-SCAN-TRANSACTION THRU 6515-EXIT
+022170             UNTIL XACT-SCAN-EOF
+022180         CLOSE TRANSACTION-FILE
+022190     END-IF.
+022200     ADD 1 TO WS-NEXT-XACT-NUMBER.
+022210 6510-EXIT.
+022220     EXIT.
+022230
+022240 6515-SCAN-TRANSACTION.
+022250     READ TRANSACTION-FILE
+022260         AT END
+022270             MOVE "Y" TO WS-XACT-EOF-SW
+022280         NOT AT END
+022290             IF XACT-NUMBER > WS-NEXT-XACT-NUMBER
+022300                 MOVE XACT-NUMBER TO WS-NEXT-XACT-NUMBER
+022310             END-IF
+022320     END-READ.
+022330 6515-EXIT.
+022340     EXIT.
+022350
+022360******************************************************************
+022370*    6520-APPEND-FEE-TRANSACTION - WRITE THE FEE AS AN ADD         *
+022380*    TRANSACTION AGAINST THE RUNNING BALANCE OPERATIONS KEEPS,     *
+022390*    IN CENTS (THE CURRENT FEE BRACKETS ALL FIT PIC 9(04)).        *
+022400******************************************************************
+022410 6520-APPEND-FEE-TRANSACTION.
+022420     IF WS-XACT-STATUS = "35"
+022430         OPEN OUTPUT TRANSACTION-FILE
+022440         CLOSE TRANSACTION-FILE
+022450     END-IF.
+022460     MOVE WS-NEXT-XACT-NUMBER TO XACT-NUMBER.
+022470     MOVE "1"                 TO XACT-CODE.
+022480     COMPUTE XACT-OPERAND = WS-FEE-QUOTED * 100.
+022490     OPEN EXTEND TRANSACTION-FILE.
+022500     WRITE TRANSACTION-RECORD.
+022510     CLOSE TRANSACTION-FILE.
+022520 6520-EXIT.
+022530     EXIT.
+022540
+022600******************************************************************
+022700*    7000-ACCEPT-CONFIRMATION - ECHO THE INTAKE BACK TO THE DESK. *
+022800******************************************************************
+022900 7000-ACCEPT-CONFIRMATION.
+023000     DISPLAY "Your name is " MBR-NAME ".".
+023100     DISPLAY "Your ID is " MBR-ID ".".
+023200     DISPLAY "Your age is " MYAGE ".".
+023300     DISPLAY "Your answer is " MYANSWER ".".
+023400     DISPLAY "Your membership fee is " WS-FEE-QUOTED ".".
+023500 7000-EXIT.
+023600     EXIT.
+023700
+023800******************************************************************
+023900*    7500-WRITE-AUDIT - ONE AUDIT RECORD PER INTAKE ATTEMPT,      *
+024000*    ACCEPTED OR REJECTED, FOR COMPLIANCE REVIEW.                 *
+024100******************************************************************
+024200 7500-WRITE-AUDIT.
+024300     MOVE WS-CURRENT-DATE TO AUD-DATE.
+024400     MOVE WS-CURRENT-TIME TO AUD-TIME.
+024500     MOVE MBR-ID          TO AUD-MBR-ID.
+024600     MOVE MBR-NAME        TO AUD-MBR-NAME.
+024700     MOVE WS-DISPOSITION  TO AUD-DISPOSITION.
+024800     MOVE WS-REASON       TO AUD-REASON.
+024900     WRITE AUDIT-TRAIL-RECORD.
+025000 7500-EXIT.
+025100     EXIT.
+025200
+025300******************************************************************
+025400*    9999-TERMINATE                                               *
+025500******************************************************************
+025600 9999-TERMINATE.
+025700     CLOSE MEMBER-MASTER-FILE.
+025800     CLOSE AUDIT-FILE.
+025900 9999-EXIT.
+026000     EXIT.
