@@ -1,21 +1,534 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. BMICALC.
-       AUTHOR. UWS.
-       DATE-WRITTEN. 2022-05-29.
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 MYHEIGHT  PIC 999V9.
-       01 MYWEIGHT  PIC 999V9.
-       01 BMI       PIC 99V99.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Plaese input your height(cm): " WITH NO ADVANCING.
-           ACCEPT MYHEIGHT.
-           DISPLAY "Also input your weight(kg): " WITH NO ADVANCING.
-           ACCEPT MYWEIGHT.
-
-           COMPUTE MYHEIGHT = MYHEIGHT / 100.
-           COMPUTE BMI ROUNDED = MYWEIGHT / MYHEIGHT / MYHEIGHT.
-
-           DISPLAY "Your BMI is " BMI ".".
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BMICALC.
+000300 AUTHOR. UWS.
+000400 INSTALLATION. FRONT-DESK-SYSTEMS.
+000500 DATE-WRITTEN. 2022-05-29.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    2026-08-08  LS   ADD WHO RISK CATEGORY TO THE DISPLAYED      *
+001100*                     RESULT.                                    *
+001200*    2026-08-08  LS   APPEND EVERY RESULT TO A BMI-HISTORY-FILE   *
+001300*                     SO A MEMBER'S TREND CAN BE TRACKED.         *
+001400*    2026-08-08  LS   VALIDATE HEIGHT/WEIGHT WITH A RE-PROMPT     *
+001500*                     LOOP BEFORE THE BMI COMPUTE RUNS.           *
+001600*    2026-08-08  LS   ADD A BATCH ROSTER MODE ALONGSIDE THE       *
+001700*                     INTERACTIVE WALK-IN PATH.                  *
+001800*    2026-08-08  LS   ACCEPT INCHES/LBS AS WELL AS CM/KG, VIA AN  *
+001900*                     INPUT-UNIT FLAG.                           *
+002000*    2026-08-08  LS   PICK UP MEMBER IDENTITY FROM THE SHARED     *
+002100*                     MBRID COPYBOOK INSTEAD OF AN UNLABELLED     *
+002200*                     RESULT.                                    *
+002300*    2026-08-08  LS   WRITE A PRINTED ROSTER REPORT / RESULT      *
+002400*                     SLIP INSTEAD OF CONSOLE-ONLY OUTPUT, WITH   *
+002500*                     AN END-OF-BATCH CATEGORY SUMMARY.           *
+002550*    2026-08-08  LS   END WITH GOBACK SO FRONTDESK CAN CALL THIS   *
+002560*                     AS A SUBPROGRAM FOR ONE VISIT.              *
+002570*    2026-08-08  LS   BOOTSTRAP THE HISTORY AND REPORT FILES ON    *
+002571*                     FIRST-EVER USE INSTEAD OF ABENDING WHEN      *
+002572*                     OPEN EXTEND FINDS NOTHING TO EXTEND. OPEN    *
+002573*                     THE REPORT FILE EXTEND (NOT OUTPUT) SO A     *
+002574*                     REPEAT CALL FROM FRONTDESK DOESN'T WIPE OUT  *
+002575*                     EARLIER VISITS' LINES, PRINTING THE HEADING  *
+002576*                     ONLY WHEN THE REPORT FILE IS BRAND NEW.      *
+002577*    2026-08-08  LS   VALIDATE ROSTER HEIGHT/WEIGHT AND GUARD THE  *
+002578*                     BMI COMPUTE WITH ON SIZE ERROR SO ONE BAD    *
+002579*                     ROSTER ROW IS SKIPPED AND FLAGGED INSTEAD OF *
+002580*                     CORRUPTING THE WHOLE BATCH. RESET THE        *
+002581*                     CATEGORY COUNTERS EACH RUN SO THEY DON'T     *
+002582*                     ACCUMULATE ACROSS REPEAT CALLS.              *
+002583*    2026-08-08  LS   RE-INITIALIZE RPT-DETAIL-LINE AND RPT-SUMMARY-*
+002584*                     LINE (INCLUDING THEIR FILLERS) BEFORE EACH IS*
+002585*                     BUILT - THEY SHARE RECORD STORAGE WITH RPT-   *
+002586*                     TEXT-LINE UNDER REPORT-FILE'S FD, SO A        *
+002587*                     HEADING WRITE COULD LEAVE STRAY CHARACTERS IN *
+002588*                     THEIR FILLER GAPS.                            *
+002589*    2026-08-08  LS   REMOVE SOURCE-COMPUTER/OBJECT-COMPUTER - THEY *
+002590*                     NAMED THIS SHOP'S BUILD HOST, WHICH HAS NO     *
+002591*                     PLACE IN A COMPILE-PORTABLE SOURCE MEMBER.    *
+002592*    2026-08-08  LS   STOP THE BMI COMPUTE FROM OVERWRITING MYHEIGHT*
+002593*                     WITH THE METERS CONVERSION - 7100-WRITE-      *
+002594*                     HISTORY AND 7200-WRITE-REPORT-LINE BOTH NEEDED *
+002595*                     MYHEIGHT IN CENTIMETERS AFTERWARD. THE         *
+002596*                     CONVERSION NOW LANDS IN WS-HEIGHT-METERS.      *
+002597*    2026-08-08  LS   GUARD OPEN INPUT ON THE ROSTER FILE WITH A     *
+002598*                     FILE STATUS CHECK SO A BATCH RUN WITH NO       *
+002599*                     ROSTERIN STAGED FAILS CLEANLY INSTEAD OF       *
+002601*                     ABENDING.                                     *
+002605******************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT ROSTER-FILE ASSIGN TO "ROSTERIN"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003610         FILE STATUS IS WS-ROST-STATUS.
+003700     SELECT HISTORY-FILE ASSIGN TO "BMIHIST"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003810         FILE STATUS IS WS-HIST-STATUS.
+003900     SELECT REPORT-FILE ASSIGN TO "BMIRPT"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004010         FILE STATUS IS WS-RPT-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  ROSTER-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY BMIROST.
+004700
+004800 FD  HISTORY-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY BMIHIST.
+005100
+005200 FD  REPORT-FILE
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY BMIRPT.
+005500
+005600 WORKING-STORAGE SECTION.
+005700     COPY MBRID.
+005800
+005900 01  MYHEIGHT                    PIC 999V9.
+006000 01  MYWEIGHT                    PIC 999V9.
+006100 01  BMI                         PIC 99V99.
+006200 01  BMI-CATEGORY                PIC X(11).
+006250 01  WS-HEIGHT-METERS            PIC 9V9999.
+006300
+006400 01  WS-HEIGHT-GROUP.
+006500     05  WS-HEIGHT-EDIT          PIC X(04).
+006600 01  WS-HEIGHT-NUM REDEFINES WS-HEIGHT-GROUP
+006700                                 PIC 999V9.
+006800
+006900 01  WS-WEIGHT-GROUP.
+007000     05  WS-WEIGHT-EDIT          PIC X(04).
+007100 01  WS-WEIGHT-NUM REDEFINES WS-WEIGHT-GROUP
+007200                                 PIC 999V9.
+007300
+007400 01  WS-CURRENT-DATE             PIC 9(08).
+007500
+007600 01  WS-CATEGORY-COUNTS.
+007700     05  CNT-UNDERWEIGHT         PIC 9(04) VALUE ZERO.
+007800     05  CNT-NORMAL              PIC 9(04) VALUE ZERO.
+007900     05  CNT-OVERWEIGHT          PIC 9(04) VALUE ZERO.
+008000     05  CNT-OBESE               PIC 9(04) VALUE ZERO.
+008100
+008200 77  WS-RUN-MODE                 PIC X(01).
+008300     88  RUN-MODE-INTERACTIVE        VALUE "I".
+008400     88  RUN-MODE-BATCH              VALUE "B".
+008500
+008600 77  WS-UNIT-FLAG                PIC X(01).
+008700     88  UNIT-METRIC                 VALUE "M".
+008800     88  UNIT-IMPERIAL               VALUE "I".
+008900
+009000 77  WS-VALID-SW                 PIC X(01).
+009100     88  INPUT-IS-VALID              VALUE "Y".
+009200     88  INPUT-IS-INVALID            VALUE "N".
+009300
+009400 77  WS-EOF-SW                   PIC X(01).
+009500     88  ROSTER-EOF                  VALUE "Y".
+009600     88  NOT-ROSTER-EOF              VALUE "N".
+009650
+009660 77  WS-BMI-SW                   PIC X(01).
+009670     88  BMI-COMPUTED-OK             VALUE "Y".
+009680     88  BMI-SIZE-ERROR              VALUE "N".
+009690
+009700 77  WS-ROSTER-REJECT-COUNT      PIC 9(04) VALUE ZERO.
+009710
+009720 77  WS-HIST-STATUS              PIC X(02).
+009730 77  WS-RPT-STATUS               PIC X(02).
+009735 77  WS-ROST-STATUS              PIC X(02).
+009740
+009750 77  WS-RPT-NEW-SW               PIC X(01).
+009760     88  REPORT-IS-NEW               VALUE "Y".
+009770     88  REPORT-NOT-NEW              VALUE "N".
+009780
+009800 PROCEDURE DIVISION.
+009900******************************************************************
+010000*    0000-MAINLINE                                                *
+010100******************************************************************
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010400     PERFORM 2000-SELECT-MODE THRU 2000-EXIT.
+010500     IF RUN-MODE-BATCH
+010600         PERFORM 4000-BATCH-ROSTER THRU 4000-EXIT
+010700     ELSE
+010800         PERFORM 3000-INTERACTIVE THRU 3000-EXIT
+010900     END-IF.
+011000     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+011100     GOBACK.
+011200
+011300******************************************************************
+011400*    1000-INITIALIZE - OPEN THE HISTORY AND REPORT FILES AND     *
+011500*    PRINT THE REPORT HEADING.                                   *
+011600******************************************************************
+011700 1000-INITIALIZE.
+011800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+011810     MOVE ZERO TO WS-CATEGORY-COUNTS.
+011820     MOVE ZERO TO WS-ROSTER-REJECT-COUNT.
+011830     PERFORM 1050-BOOTSTRAP-HISTORY THRU 1050-EXIT.
+011840     OPEN EXTEND HISTORY-FILE.
+011850     PERFORM 1060-BOOTSTRAP-REPORT THRU 1060-EXIT.
+011860     OPEN EXTEND REPORT-FILE.
+011870     IF REPORT-IS-NEW
+011880         PERFORM 1100-WRITE-REPORT-HEADING THRU 1100-EXIT
+011890     END-IF.
+012200 1000-EXIT.
+012300     EXIT.
+012310
+012320******************************************************************
+012330*    1050-BOOTSTRAP-HISTORY - CREATE AN EMPTY HISTORY FILE THE    *
+012340*    FIRST TIME THIS PROGRAM EVER RUNS, SO OPEN EXTEND BELOW HAS  *
+012350*    SOMETHING TO EXTEND INSTEAD OF ABENDING WITH STATUS 35.      *
+012360******************************************************************
+012370 1050-BOOTSTRAP-HISTORY.
+012380     OPEN INPUT HISTORY-FILE.
+012390     IF WS-HIST-STATUS = "35"
+012400         OPEN OUTPUT HISTORY-FILE
+012410         CLOSE HISTORY-FILE
+012420     ELSE
+012430         CLOSE HISTORY-FILE
+012440     END-IF.
+012450 1050-EXIT.
+012460     EXIT.
+012470
+012480******************************************************************
+012490*    1060-BOOTSTRAP-REPORT - SAME IDEA AS 1050-BOOTSTRAP-HISTORY, *
+012500*    FOR THE REPORT FILE. REMEMBER WHETHER IT WAS JUST CREATED SO *
+012510*    THE CALLER KNOWS WHETHER TO PRINT THE HEADING.               *
+012520******************************************************************
+012530 1060-BOOTSTRAP-REPORT.
+012540     MOVE "N" TO WS-RPT-NEW-SW.
+012550     OPEN INPUT REPORT-FILE.
+012560     IF WS-RPT-STATUS = "35"
+012570         MOVE "Y" TO WS-RPT-NEW-SW
+012580         OPEN OUTPUT REPORT-FILE
+012590         CLOSE REPORT-FILE
+012600     ELSE
+012610         CLOSE REPORT-FILE
+012620     END-IF.
+012630 1060-EXIT.
+012640     EXIT.
+012650
+013100 1100-WRITE-REPORT-HEADING.
+013110     MOVE "BMI ROSTER / RESULT REPORT" TO RPT-TEXT-LINE.
+013120     WRITE RPT-TEXT-LINE.
+013130     MOVE "MEMBER ID            HEIGHT  WEIGHT   BMI  CATEGORY"
+013140         TO RPT-TEXT-LINE.
+013150     WRITE RPT-TEXT-LINE.
+013160 1100-EXIT.
+013170     EXIT.
+013300
+013400******************************************************************
+013500*    2000-SELECT-MODE - ASK WHETHER THIS RUN IS ONE WALK-IN OR   *
+013600*    A FULL ROSTER OF MEMBERS TO BE SCREENED IN BATCH.           *
+013700******************************************************************
+013800 2000-SELECT-MODE.
+013900     DISPLAY "Interactive walk-in or batch roster? (I/B) "
+014000         WITH NO ADVANCING.
+014100     ACCEPT WS-RUN-MODE.
+014200     IF NOT RUN-MODE-INTERACTIVE AND NOT RUN-MODE-BATCH
+014300         MOVE "I" TO WS-RUN-MODE
+014400     END-IF.
+014500 2000-EXIT.
+014600     EXIT.
+014700
+014800******************************************************************
+014900*    3000-INTERACTIVE - ONE WALK-IN MEMBER, ENTERED BY HAND AT   *
+015000*    THE FRONT DESK.                                             *
+015100******************************************************************
+015200 3000-INTERACTIVE.
+015300     DISPLAY "Member ID: " WITH NO ADVANCING.
+015400     ACCEPT MBR-ID.
+015500     PERFORM 3100-SELECT-UNIT THRU 3100-EXIT.
+015600     PERFORM 3200-GET-HEIGHT THRU 3200-EXIT.
+015700     PERFORM 3300-GET-WEIGHT THRU 3300-EXIT.
+015800     PERFORM 3400-CONVERT-UNITS THRU 3400-EXIT.
+015900     PERFORM 5000-COMPUTE-BMI THRU 5000-EXIT.
+015910     IF BMI-COMPUTED-OK
+016000         PERFORM 6000-CLASSIFY-BMI THRU 6000-EXIT
+016100         PERFORM 7000-DISPLAY-RESULT THRU 7000-EXIT
+016200         PERFORM 7100-WRITE-HISTORY THRU 7100-EXIT
+016300         PERFORM 7200-WRITE-REPORT-LINE THRU 7200-EXIT
+016400         PERFORM 8000-TALLY-CATEGORY THRU 8000-EXIT
+016410     ELSE
+016420         DISPLAY "Unable to compute a BMI for " MBR-ID "."
+016430     END-IF.
+016500 3000-EXIT.
+016600     EXIT.
+016700
+016800 3100-SELECT-UNIT.
+016900     DISPLAY "Metric (cm/kg) or Imperial (in/lbs)? (M/I) "
+017000         WITH NO ADVANCING.
+017100     ACCEPT WS-UNIT-FLAG.
+017200     IF NOT UNIT-METRIC AND NOT UNIT-IMPERIAL
+017300         MOVE "M" TO WS-UNIT-FLAG
+017400     END-IF.
+017500 3100-EXIT.
+017600     EXIT.
+017700
+017800******************************************************************
+017900*    3200-GET-HEIGHT / 3300-GET-WEIGHT - RE-PROMPT UNTIL THE     *
+018000*    DESK CLERK ENTERS A POSITIVE NUMERIC VALUE. ZERO, A BLANK,  *
+018100*    OR NON-NUMERIC INPUT IS REJECTED BEFORE IT EVER REACHES THE *
+018200*    BMI COMPUTE.                                                *
+018300******************************************************************
+018400 3200-GET-HEIGHT.
+018500     MOVE "N" TO WS-VALID-SW.
+018600     PERFORM 3210-PROMPT-HEIGHT THRU 3210-EXIT
+018700         UNTIL INPUT-IS-VALID.
+018800 3200-EXIT.
+018900     EXIT.
+019000
+019100 3210-PROMPT-HEIGHT.
+019200     IF UNIT-IMPERIAL
+019300         DISPLAY "Height (inches): " WITH NO ADVANCING
+019400     ELSE
+019500         DISPLAY "Height (cm): " WITH NO ADVANCING
+019600     END-IF.
+019700     ACCEPT WS-HEIGHT-EDIT.
+019800     IF WS-HEIGHT-EDIT IS NUMERIC AND WS-HEIGHT-NUM > ZERO
+019900         MOVE WS-HEIGHT-NUM TO MYHEIGHT
+020000         MOVE "Y" TO WS-VALID-SW
+020100     ELSE
+020200         DISPLAY "Height must be a positive number - re-enter."
+020300         MOVE "N" TO WS-VALID-SW
+020400     END-IF.
+020500 3210-EXIT.
+020600     EXIT.
+020700
+020800 3300-GET-WEIGHT.
+020900     MOVE "N" TO WS-VALID-SW.
+021000     PERFORM 3310-PROMPT-WEIGHT THRU 3310-EXIT
+021100         UNTIL INPUT-IS-VALID.
+021200 3300-EXIT.
+021300     EXIT.
+021400
+021500 3310-PROMPT-WEIGHT.
+021600     IF UNIT-IMPERIAL
+021700         DISPLAY "Weight (lbs): " WITH NO ADVANCING
+021800     ELSE
+021900         DISPLAY "Weight (kg): " WITH NO ADVANCING
+022000     END-IF.
+022100     ACCEPT WS-WEIGHT-EDIT.
+022200     IF WS-WEIGHT-EDIT IS NUMERIC AND WS-WEIGHT-NUM > ZERO
+022300         MOVE WS-WEIGHT-NUM TO MYWEIGHT
+022400         MOVE "Y" TO WS-VALID-SW
+022500     ELSE
+022600         DISPLAY "Weight must be a positive number - re-enter."
+022700         MOVE "N" TO WS-VALID-SW
+022800     END-IF.
+022900 3310-EXIT.
+023000     EXIT.
+023100
+023200******************************************************************
+023300*    3400-CONVERT-UNITS - WHEN THE DESK ENTERED INCHES/LBS,      *
+023400*    CONVERT TO CM/KG BEFORE THE EXISTING METRIC COMPUTE RUNS.   *
+023500******************************************************************
+023600 3400-CONVERT-UNITS.
+023700     IF UNIT-IMPERIAL
+023800         COMPUTE MYHEIGHT ROUNDED = MYHEIGHT * 2.54
+023900         COMPUTE MYWEIGHT ROUNDED = MYWEIGHT * 0.45359
+024000     END-IF.
+024100 3400-EXIT.
+024200     EXIT.
+024300
+024400******************************************************************
+024500*    4000-BATCH-ROSTER - READ THE ROSTER FILE AND SCREEN EVERY   *
+024600*    MEMBER ON IT IN ONE PASS. IF ROSTERIN HASN'T BEEN STAGED,    *
+024610*    SAY SO AND RUN AN EMPTY (ALL-ZERO) SUMMARY RATHER THAN       *
+024620*    ABENDING.                                                   *
+024700******************************************************************
+024800 4000-BATCH-ROSTER.
+024900     OPEN INPUT ROSTER-FILE.
+024910     IF WS-ROST-STATUS = "35"
+024920         DISPLAY "ROSTERIN not found - nothing to screen."
+024930     ELSE
+025000         MOVE "N" TO WS-EOF-SW
+025100         PERFORM 4100-READ-ROSTER THRU 4100-EXIT
+025200         PERFORM 4200-PROCESS-ROSTER-RECORD THRU 4200-EXIT
+025300             UNTIL ROSTER-EOF
+025400         CLOSE ROSTER-FILE
+025410     END-IF.
+025500     PERFORM 8100-WRITE-SUMMARY THRU 8100-EXIT.
+025600 4000-EXIT.
+025700     EXIT.
+025800
+025900 4100-READ-ROSTER.
+026000     READ ROSTER-FILE
+026100         AT END
+026200             MOVE "Y" TO WS-EOF-SW
+026300     END-READ.
+026400 4100-EXIT.
+026500     EXIT.
+026600
+026700 4200-PROCESS-ROSTER-RECORD.
+026800     MOVE ROST-MBR-ID TO MBR-ID.
+026810     IF ROST-HEIGHT > ZERO AND ROST-WEIGHT > ZERO
+026900         MOVE ROST-HEIGHT TO MYHEIGHT
+027000         MOVE ROST-WEIGHT TO MYWEIGHT
+027100         MOVE ROST-UNIT TO WS-UNIT-FLAG
+027200         PERFORM 3400-CONVERT-UNITS THRU 3400-EXIT
+027300         PERFORM 5000-COMPUTE-BMI THRU 5000-EXIT
+027310     ELSE
+027320         MOVE "N" TO WS-BMI-SW
+027330     END-IF.
+027340     IF BMI-COMPUTED-OK
+027400         PERFORM 6000-CLASSIFY-BMI THRU 6000-EXIT
+027500         PERFORM 7000-DISPLAY-RESULT THRU 7000-EXIT
+027600         PERFORM 7100-WRITE-HISTORY THRU 7100-EXIT
+027700         PERFORM 7200-WRITE-REPORT-LINE THRU 7200-EXIT
+027800         PERFORM 8000-TALLY-CATEGORY THRU 8000-EXIT
+027810     ELSE
+027820         PERFORM 4250-REJECT-ROSTER-RECORD THRU 4250-EXIT
+027830     END-IF.
+027900     PERFORM 4100-READ-ROSTER THRU 4100-EXIT.
+028000 4200-EXIT.
+028100     EXIT.
+028110
+028120******************************************************************
+028130*    4250-REJECT-ROSTER-RECORD - A NON-POSITIVE HEIGHT OR WEIGHT  *
+028140*    ON THE ROSTER, OR A SIZE ERROR OUT OF THE BMI COMPUTE, SKIPS *
+028150*    THE RECORD INSTEAD OF WRITING A GARBAGE RESULT.              *
+028160******************************************************************
+028170 4250-REJECT-ROSTER-RECORD.
+028180     DISPLAY "Roster record for " MBR-ID
+028190         " skipped - height/weight must be positive.".
+028200     ADD 1 TO WS-ROSTER-REJECT-COUNT.
+028210 4250-EXIT.
+028220     EXIT.
+028230
+028300******************************************************************
+028400*    5000-COMPUTE-BMI - THE ORIGINAL METRIC CALCULATION,         *
+028500*    UNCHANGED, NOW FED ONLY BY VALIDATED CM/KG VALUES, GUARDED   *
+028510*    WITH ON SIZE ERROR SO AN OVERSIZED RESULT IS FLAGGED RATHER  *
+028520*    THAN WRITTEN OUT AS A VALID SCREENING. THE CM-TO-METERS      *
+028530*    CONVERSION IS KEPT IN WS-HEIGHT-METERS, NOT MYHEIGHT, SINCE   *
+028540*    MYHEIGHT IS STILL NEEDED IN CENTIMETERS BY 7100-WRITE-       *
+028550*    HISTORY AND 7200-WRITE-REPORT-LINE AFTER THIS PARAGRAPH      *
+028560*    RETURNS.                                                     *
+028600******************************************************************
+028700 5000-COMPUTE-BMI.
+028710     MOVE "Y" TO WS-BMI-SW.
+028800     COMPUTE WS-HEIGHT-METERS = MYHEIGHT / 100.
+028900     COMPUTE BMI ROUNDED =
+028901         MYWEIGHT / WS-HEIGHT-METERS / WS-HEIGHT-METERS
+028910         ON SIZE ERROR
+028920             MOVE "N" TO WS-BMI-SW
+028930     END-COMPUTE.
+029000 5000-EXIT.
+029100     EXIT.
+029200
+029300******************************************************************
+029400*    6000-CLASSIFY-BMI - WHO-STYLE RISK CATEGORY.                *
+029500******************************************************************
+029600 6000-CLASSIFY-BMI.
+029700     EVALUATE TRUE
+029800         WHEN BMI < 18.5
+029900             MOVE "UNDERWEIGHT" TO BMI-CATEGORY
+030000         WHEN BMI < 25.0
+030100             MOVE "NORMAL"      TO BMI-CATEGORY
+030200         WHEN BMI < 30.0
+030300             MOVE "OVERWEIGHT"  TO BMI-CATEGORY
+030400         WHEN OTHER
+030500             MOVE "OBESE"       TO BMI-CATEGORY
+030600     END-EVALUATE.
+030700 6000-EXIT.
+030800     EXIT.
+030900
+031000 7000-DISPLAY-RESULT.
+031100     DISPLAY "Your BMI is " BMI " (" BMI-CATEGORY ")".
+031200 7000-EXIT.
+031300     EXIT.
+031400
+031500******************************************************************
+031600*    7100-WRITE-HISTORY - APPEND TO THE MEMBER BMI-HISTORY-FILE  *
+031700*    SO TODAY'S RESULT JOINS EVERY PRIOR VISIT FOR THIS MEMBER.  *
+031800******************************************************************
+031900 7100-WRITE-HISTORY.
+032000     MOVE MBR-ID        TO HIST-MBR-ID.
+032100     MOVE WS-CURRENT-DATE TO HIST-DATE.
+032200     MOVE MYHEIGHT      TO HIST-HEIGHT-CM.
+032300     MOVE MYWEIGHT      TO HIST-WEIGHT-KG.
+032400     MOVE BMI           TO HIST-BMI.
+032500     MOVE BMI-CATEGORY  TO HIST-CATEGORY.
+032600     WRITE BMI-HISTORY-RECORD.
+032700 7100-EXIT.
+032800     EXIT.
+032900
+033000******************************************************************
+033100*    7200-WRITE-REPORT-LINE - ONE PRINTED DETAIL LINE PER MEMBER *
+033200*    SCREENED, TO ARCHIVE OR HAND TO THE MEMBER.                 *
+033300******************************************************************
+033400 7200-WRITE-REPORT-LINE.
+033450     INITIALIZE RPT-DETAIL-LINE WITH FILLER ALL TO VALUE.
+033500     MOVE MBR-ID       TO RPT-MBR-ID.
+033600     MOVE MYHEIGHT     TO RPT-HEIGHT.
+033700     MOVE MYWEIGHT     TO RPT-WEIGHT.
+033800     MOVE BMI          TO RPT-BMI.
+033900     MOVE BMI-CATEGORY TO RPT-CATEGORY.
+034000     WRITE RPT-DETAIL-LINE.
+034100 7200-EXIT.
+034200     EXIT.
+034300
+034400******************************************************************
+034500*    8000-TALLY-CATEGORY - RUNNING COUNTS FOR THE END-OF-BATCH   *
+034600*    SUMMARY.                                                    *
+034700******************************************************************
+034800 8000-TALLY-CATEGORY.
+034900     EVALUATE TRUE
+035000         WHEN BMI-CATEGORY = "UNDERWEIGHT"
+035100             ADD 1 TO CNT-UNDERWEIGHT
+035200         WHEN BMI-CATEGORY = "NORMAL"
+035300             ADD 1 TO CNT-NORMAL
+035400         WHEN BMI-CATEGORY = "OVERWEIGHT"
+035500             ADD 1 TO CNT-OVERWEIGHT
+035600         WHEN OTHER
+035700             ADD 1 TO CNT-OBESE
+035800     END-EVALUATE.
+035900 8000-EXIT.
+036000     EXIT.
+036100
+036200******************************************************************
+036300*    8100-WRITE-SUMMARY - CONTROL-BREAK TOTAL BY CATEGORY,       *
+036400*    PRINTED AND DISPLAYED AT THE END OF A ROSTER RUN.           *
+036500******************************************************************
+036600 8100-WRITE-SUMMARY.
+036700     MOVE "BMI SCREENING SUMMARY" TO RPT-TEXT-LINE.
+036800     WRITE RPT-TEXT-LINE.
+036900     DISPLAY "===== BMI Screening Summary =====".
+037000     INITIALIZE RPT-SUMMARY-LINE WITH FILLER ALL TO VALUE.
+037050     MOVE "UNDERWEIGHT" TO RPT-SUM-LABEL.
+037100     MOVE CNT-UNDERWEIGHT TO RPT-SUM-COUNT.
+037200     WRITE RPT-SUMMARY-LINE.
+037300     DISPLAY "Underweight: " CNT-UNDERWEIGHT.
+037350     INITIALIZE RPT-SUMMARY-LINE WITH FILLER ALL TO VALUE.
+037400     MOVE "NORMAL" TO RPT-SUM-LABEL.
+037500     MOVE CNT-NORMAL TO RPT-SUM-COUNT.
+037600     WRITE RPT-SUMMARY-LINE.
+037700     DISPLAY "Normal     : " CNT-NORMAL.
+037750     INITIALIZE RPT-SUMMARY-LINE WITH FILLER ALL TO VALUE.
+037800     MOVE "OVERWEIGHT" TO RPT-SUM-LABEL.
+037900     MOVE CNT-OVERWEIGHT TO RPT-SUM-COUNT.
+038000     WRITE RPT-SUMMARY-LINE.
+038100     DISPLAY "Overweight : " CNT-OVERWEIGHT.
+038150     INITIALIZE RPT-SUMMARY-LINE WITH FILLER ALL TO VALUE.
+038200     MOVE "OBESE" TO RPT-SUM-LABEL.
+038300     MOVE CNT-OBESE TO RPT-SUM-COUNT.
+038400     WRITE RPT-SUMMARY-LINE.
+038500     DISPLAY "Obese      : " CNT-OBESE.
+038505     INITIALIZE RPT-SUMMARY-LINE WITH FILLER ALL TO VALUE.
+038510     MOVE "SKIPPED" TO RPT-SUM-LABEL.
+038520     MOVE WS-ROSTER-REJECT-COUNT TO RPT-SUM-COUNT.
+038530     WRITE RPT-SUMMARY-LINE.
+038540     DISPLAY "Skipped    : " WS-ROSTER-REJECT-COUNT.
+038600 8100-EXIT.
+038700     EXIT.
+038800
+038900******************************************************************
+039000*    9999-TERMINATE - CLOSE DOWN OPEN FILES.                     *
+039100******************************************************************
+039200 9999-TERMINATE.
+039300     CLOSE HISTORY-FILE.
+039400     CLOSE REPORT-FILE.
+039500 9999-EXIT.
+039600     EXIT.
