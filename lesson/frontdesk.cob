@@ -0,0 +1,83 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FRONTDESK.
+000300 AUTHOR. LS.
+000400 INSTALLATION. FRONT-DESK-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    FRONTDESK IS THE DAILY MENU DRIVER OVER LOVEYOU (INTAKE),   *
+000900*    BMICALC (BMI SCREENING) AND OPERATIONS (FEE/ADJUSTMENT      *
+001000*    POSTING), SO THE DESK DOESN'T HAVE TO REMEMBER THE RUN      *
+001100*    ORDER OR INVOKE THREE SEPARATE COMPILED PROGRAMS BY HAND    *
+001200*    FOR ONE MEMBER VISIT.                                       *
+001300*------------------------------------------------------------------
+001400*    MODIFICATION HISTORY                                        *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    2026-08-08  LS   ORIGINAL PROGRAM.                          *
+001700******************************************************************
+001800
+001900 ENVIRONMENT DIVISION.
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600 01  WS-MENU-CHOICE              PIC X(01).
+002700
+002800 77  WS-DONE-SW                  PIC X(01).
+002900     88  OPERATOR-IS-DONE            VALUE "Y".
+003000     88  OPERATOR-NOT-DONE           VALUE "N".
+003100
+003200 PROCEDURE DIVISION.
+003300******************************************************************
+003400*    0000-MAINLINE                                                *
+003500******************************************************************
+003600 0000-MAINLINE.
+003700     MOVE "N" TO WS-DONE-SW.
+003800     PERFORM 2000-MENU-LOOP THRU 2000-EXIT
+003900         UNTIL OPERATOR-IS-DONE.
+004000     DISPLAY "End of front-desk session.".
+004100     STOP RUN.
+004200
+004300******************************************************************
+004400*    2000-MENU-LOOP - SHOW THE MENU, RUN WHAT WAS PICKED.        *
+004500******************************************************************
+004600 2000-MENU-LOOP.
+004700     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+004800     ACCEPT WS-MENU-CHOICE.
+004900     EVALUATE WS-MENU-CHOICE
+005000         WHEN "1"
+005100             CALL "LOVEYOU"
+005200         WHEN "2"
+005300             CALL "BMICALC"
+005400         WHEN "3"
+005500             CALL "OPERATIONS"
+005600         WHEN "4"
+005700             PERFORM 2200-RUN-FULL-VISIT THRU 2200-EXIT
+005800         WHEN "0"
+005900             MOVE "Y" TO WS-DONE-SW
+006000         WHEN OTHER
+006100             DISPLAY "Invalid selection - choose 0 through 4."
+006200     END-EVALUATE.
+006300 2000-EXIT.
+006400     EXIT.
+006500
+006600 2100-DISPLAY-MENU.
+006700     DISPLAY " ".
+006800     DISPLAY "===== Front Desk Daily Menu =====".
+006900     DISPLAY "1. Member intake".
+007000     DISPLAY "2. BMI screening".
+007100     DISPLAY "3. Fee / adjustment posting".
+007200     DISPLAY "4. Full visit (intake, BMI, fee posting)".
+007300     DISPLAY "0. Exit".
+007400     DISPLAY "Selection: " WITH NO ADVANCING.
+007500 2100-EXIT.
+007600     EXIT.
+007700
+007800******************************************************************
+007900*    2200-RUN-FULL-VISIT - INTAKE, THEN BMI SCREENING, THEN FEE  *
+008000*    POSTING, IN THE ORDER A VISIT ACTUALLY HAPPENS.             *
+008100******************************************************************
+008200 2200-RUN-FULL-VISIT.
+008300     CALL "LOVEYOU".
+008400     CALL "BMICALC".
+008500     CALL "OPERATIONS".
+008600 2200-EXIT.
+008700     EXIT.
